@@ -0,0 +1,11 @@
+       *> Shared audit-log record layout, appended to by every batch
+       *> program so operations has one place to check whether a job
+       *> ran, how many records it read, and how many errors it hit.
+        01 WS-AUDIT-REC.
+            05 AUDIT-PROGRAM         PIC X(15).
+            05 FILLER                PIC X VALUE ",".
+            05 AUDIT-TIMESTAMP       PIC X(14).
+            05 FILLER                PIC X VALUE ",".
+            05 AUDIT-RECORDS-READ    PIC 9(7).
+            05 FILLER                PIC X VALUE ",".
+            05 AUDIT-ERROR-COUNT     PIC 9(7).
