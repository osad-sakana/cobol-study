@@ -0,0 +1,6 @@
+      *> Account master record layout, shared by every program that
+      *> loads, looks up, maintains or reports against accounts.dat.
+       01 ACCOUNT-REC.
+           05 ACC-NUMBER            PIC X(6).
+           05 ACC-NAME              PIC X(20).
+           05 ACC-TYPE              PIC X(10).
