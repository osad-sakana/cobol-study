@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIAL-BAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE ASSIGN TO "journals.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JFS.
+           SELECT ACCOUNT-MASTER ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NUMBER
+               ALTERNATE RECORD KEY IS ACC-NAME WITH DUPLICATES
+               FILE STATUS IS WS-AFS.
+           SELECT TB-FILE ASSIGN TO "trial_balance.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TB-NAME
+               FILE STATUS IS WS-TFS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JOURNAL-FILE.
+       01 JOURNAL-REC          PIC X(100).
+
+       FD ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD TB-FILE.
+       01 TB-REC.
+           05 TB-NAME           PIC X(20).
+           05 TB-DEBIT-TOTAL    PIC S9(12)V99 VALUE 0.
+           05 TB-CREDIT-TOTAL   PIC S9(12)V99 VALUE 0.
+
+       WORKING-STORAGE SECTION.
+       01 WS-JFS               PIC X(2).
+       01 WS-AFS               PIC X(2).
+       01 WS-TFS               PIC X(2).
+       01 WS-EOF                PIC X VALUE "N".
+
+       01 WS-DATE               PIC X(10).
+       01 WS-DEBIT               PIC X(20).
+       01 WS-CREDIT              PIC X(20).
+       01 WS-AMOUNT-STR          PIC X(20).
+       01 WS-AMOUNT              PIC S9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN OUTPUT TB-FILE
+           CLOSE TB-FILE
+           OPEN I-O TB-FILE
+           IF WS-TFS NOT = "00"
+               DISPLAY "COULD NOT OPEN TRIAL BALANCE FILE"
+               STOP RUN
+           END-IF
+
+           OPEN INPUT ACCOUNT-MASTER
+           IF WS-AFS NOT = "00"
+               DISPLAY "COULD NOT OPEN ACCOUNT MASTER"
+               CLOSE TB-FILE
+               STOP RUN
+           END-IF
+           MOVE LOW-VALUES TO ACC-NUMBER
+           START ACCOUNT-MASTER KEY IS GREATER THAN ACC-NUMBER
+               INVALID KEY
+                   DISPLAY "NO ACCOUNTS LOADED"
+           END-START
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE ACC-NAME TO TB-NAME
+                       MOVE 0 TO TB-DEBIT-TOTAL
+                       MOVE 0 TO TB-CREDIT-TOTAL
+                       WRITE TB-REC
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-MASTER
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT JOURNAL-FILE
+           IF WS-JFS NOT = "00"
+               DISPLAY "COULD NOT OPEN JOURNAL FILE"
+               CLOSE TB-FILE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF = "Y"
+               READ JOURNAL-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                     IF JOURNAL-REC(1:4) = "HDR," OR
+                             JOURNAL-REC(1:4) = "TRL,"
+                       CONTINUE
+                     ELSE
+                       UNSTRING JOURNAL-REC
+                           DELIMITED BY ","
+                           INTO WS-DATE
+                               WS-DEBIT
+                               WS-CREDIT
+                               WS-AMOUNT-STR
+                       END-UNSTRING
+                       MOVE FUNCTION NUMVAL(WS-AMOUNT-STR)
+                           TO WS-AMOUNT
+
+                       MOVE WS-DEBIT TO TB-NAME
+                       READ TB-FILE
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               ADD WS-AMOUNT TO TB-DEBIT-TOTAL
+                               REWRITE TB-REC
+                       END-READ
+
+                       MOVE WS-CREDIT TO TB-NAME
+                       READ TB-FILE
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               ADD WS-AMOUNT TO TB-CREDIT-TOTAL
+                               REWRITE TB-REC
+                       END-READ
+                     END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JOURNAL-FILE
+
+           DISPLAY "TRIAL BALANCE"
+           DISPLAY "ACCOUNT               DEBIT        CREDIT"
+           MOVE LOW-VALUES TO TB-NAME
+           MOVE "N" TO WS-EOF
+           START TB-FILE KEY IS GREATER THAN TB-NAME
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF
+           END-START
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TB-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       DISPLAY TB-NAME " " TB-DEBIT-TOTAL
+                           " " TB-CREDIT-TOTAL
+               END-READ
+           END-PERFORM
+
+           CLOSE TB-FILE
+           STOP RUN.
