@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-ENTRY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "customer_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-NUMBER
+               FILE STATUS IS WS-CFS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-MASTER.
+       01 CUSTOMER-REC.
+           05 CUST-NUMBER           PIC X(6).
+           05 CUST-NAME             PIC X(20).
+           05 CUST-AGE              PIC 9(3).
+           05 CUST-ADDRESS          PIC X(30).
+           05 CUST-PHONE            PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CFS                    PIC X(2).
+       01 USER-NAME                 PIC X(20).
+       01 USER-AGE                  PIC 9(3).
+
+       PROCEDURE DIVISION.
+           OPEN I-O CUSTOMER-MASTER
+           IF WS-CFS NOT = "00"
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF
+
+           DISPLAY "CUSTOMER NUMBER: "
+           ACCEPT CUST-NUMBER
+           DISPLAY "ENTER YOUR NAME: "
+           ACCEPT USER-NAME
+           DISPLAY "ENTER YOUR AGE: "
+           ACCEPT USER-AGE
+           DISPLAY "ENTER YOUR ADDRESS: "
+           ACCEPT CUST-ADDRESS
+           DISPLAY "ENTER YOUR PHONE NUMBER: "
+           ACCEPT CUST-PHONE
+
+           MOVE USER-NAME TO CUST-NAME
+           MOVE USER-AGE  TO CUST-AGE
+
+           WRITE CUSTOMER-REC
+               INVALID KEY
+                   DISPLAY "CUSTOMER NUMBER ALREADY EXISTS."
+               NOT INVALID KEY
+                   DISPLAY USER-NAME " IS " USER-AGE " YEARS OLD."
+                   DISPLAY "CUSTOMER RECORD SAVED."
+           END-WRITE
+
+           CLOSE CUSTOMER-MASTER
+           STOP RUN.
