@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-STEP-RC            PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION.
+           DISPLAY "BATCH-DRIVER: LOADING ACCOUNTS"
+           CALL "STEP3-ACCOUNTS"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "BATCH-DRIVER: STEP3-ACCOUNTS FAILED, RC="
+                   WS-STEP-RC
+               DISPLAY "BATCH-DRIVER: STOPPING BEFORE VALIDATION"
+               MOVE WS-STEP-RC TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           DISPLAY "BATCH-DRIVER: VALIDATING JOURNAL"
+           CALL "STEP2-ERROR"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "BATCH-DRIVER: STEP2-ERROR FOUND BAD ROWS, RC="
+                   WS-STEP-RC
+               DISPLAY "BATCH-DRIVER: STOPPING BEFORE SUMMATION"
+               MOVE WS-STEP-RC TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           DISPLAY "BATCH-DRIVER: POSTING JOURNAL"
+           CALL "STEP1-SUM"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "BATCH-DRIVER: STEP1-SUM MISMATCH, RC="
+                   WS-STEP-RC
+           ELSE
+               DISPLAY "BATCH-DRIVER: RUN COMPLETE"
+           END-IF
+
+           MOVE WS-STEP-RC TO RETURN-CODE
+           GOBACK.
