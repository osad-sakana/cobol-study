@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIN-STMT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NUMBER
+               ALTERNATE RECORD KEY IS ACC-NAME WITH DUPLICATES
+               FILE STATUS IS WS-AFS.
+           SELECT TB-FILE ASSIGN TO "trial_balance.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TB-NAME
+               FILE STATUS IS WS-TFS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD TB-FILE.
+       01 TB-REC.
+           05 TB-NAME           PIC X(20).
+           05 TB-DEBIT-TOTAL    PIC S9(12)V99 VALUE 0.
+           05 TB-CREDIT-TOTAL   PIC S9(12)V99 VALUE 0.
+
+       WORKING-STORAGE SECTION.
+       01 WS-AFS                PIC X(2).
+       01 WS-TFS                PIC X(2).
+       01 WS-EOF                PIC X VALUE "N".
+
+       01 WS-CUR-TYPE           PIC X(10).
+       01 WS-DEBIT-NORMAL       PIC X VALUE "Y".
+           88 IS-DEBIT-NORMAL      VALUE "Y".
+       01 WS-SECTION-TOTAL      PIC S9(12)V99.
+       01 WS-NET-BAL            PIC S9(12)V99.
+
+       01 WS-ASSET-TOTAL        PIC S9(12)V99 VALUE 0.
+       01 WS-LIABILITY-TOTAL    PIC S9(12)V99 VALUE 0.
+       01 WS-EQUITY-TOTAL       PIC S9(12)V99 VALUE 0.
+       01 WS-LIAB-PLUS-EQUITY   PIC S9(12)V99 VALUE 0.
+       01 WS-REVENUE-TOTAL      PIC S9(12)V99 VALUE 0.
+       01 WS-EXPENSE-TOTAL      PIC S9(12)V99 VALUE 0.
+       01 WS-NET-INCOME         PIC S9(12)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT ACCOUNT-MASTER
+           IF WS-AFS NOT = "00"
+               DISPLAY "COULD NOT OPEN ACCOUNT MASTER"
+               STOP RUN
+           END-IF
+
+           OPEN INPUT TB-FILE
+           IF WS-TFS NOT = "00"
+               DISPLAY "COULD NOT OPEN TRIAL BALANCE FILE"
+               DISPLAY "RUN TRIAL-BAL FOR THIS PERIOD FIRST"
+               CLOSE ACCOUNT-MASTER
+               STOP RUN
+           END-IF
+
+           DISPLAY "CLASSIFIED BALANCE SHEET"
+           DISPLAY " "
+           DISPLAY "ASSETS"
+           MOVE "ASSET"     TO WS-CUR-TYPE
+           MOVE "Y"         TO WS-DEBIT-NORMAL
+           PERFORM PROCESS-ACCOUNT-TYPE
+           MOVE WS-SECTION-TOTAL TO WS-ASSET-TOTAL
+           DISPLAY "  TOTAL ASSETS: " WS-ASSET-TOTAL
+           DISPLAY " "
+
+           DISPLAY "LIABILITIES"
+           MOVE "LIABILITY" TO WS-CUR-TYPE
+           MOVE "N"         TO WS-DEBIT-NORMAL
+           PERFORM PROCESS-ACCOUNT-TYPE
+           MOVE WS-SECTION-TOTAL TO WS-LIABILITY-TOTAL
+           DISPLAY "  TOTAL LIABILITIES: " WS-LIABILITY-TOTAL
+           DISPLAY " "
+
+           DISPLAY "EQUITY"
+           MOVE "EQUITY"    TO WS-CUR-TYPE
+           MOVE "N"         TO WS-DEBIT-NORMAL
+           PERFORM PROCESS-ACCOUNT-TYPE
+           MOVE WS-SECTION-TOTAL TO WS-EQUITY-TOTAL
+           DISPLAY "  TOTAL EQUITY: " WS-EQUITY-TOTAL
+           DISPLAY " "
+
+           COMPUTE WS-LIAB-PLUS-EQUITY =
+               WS-LIABILITY-TOTAL + WS-EQUITY-TOTAL
+           DISPLAY "TOTAL LIABILITIES + EQUITY: " WS-LIAB-PLUS-EQUITY
+           IF WS-ASSET-TOTAL = WS-LIAB-PLUS-EQUITY
+               DISPLAY "BALANCE SHEET IS IN BALANCE"
+           ELSE
+               DISPLAY "BALANCE SHEET IS OUT OF BALANCE"
+           END-IF
+           DISPLAY " "
+
+           DISPLAY "INCOME STATEMENT"
+           DISPLAY "REVENUE"
+           MOVE "REVENUE"   TO WS-CUR-TYPE
+           MOVE "N"         TO WS-DEBIT-NORMAL
+           PERFORM PROCESS-ACCOUNT-TYPE
+           MOVE WS-SECTION-TOTAL TO WS-REVENUE-TOTAL
+           DISPLAY "  TOTAL REVENUE: " WS-REVENUE-TOTAL
+           DISPLAY " "
+
+           DISPLAY "EXPENSES"
+           MOVE "EXPENSE"   TO WS-CUR-TYPE
+           MOVE "Y"         TO WS-DEBIT-NORMAL
+           PERFORM PROCESS-ACCOUNT-TYPE
+           MOVE WS-SECTION-TOTAL TO WS-EXPENSE-TOTAL
+           DISPLAY "  TOTAL EXPENSES: " WS-EXPENSE-TOTAL
+           DISPLAY " "
+
+           COMPUTE WS-NET-INCOME = WS-REVENUE-TOTAL - WS-EXPENSE-TOTAL
+           DISPLAY "NET INCOME: " WS-NET-INCOME
+
+           CLOSE ACCOUNT-MASTER
+           CLOSE TB-FILE
+           STOP RUN.
+
+       PROCESS-ACCOUNT-TYPE.
+           MOVE 0   TO WS-SECTION-TOTAL
+           MOVE "N" TO WS-EOF
+           MOVE LOW-VALUES TO ACC-NUMBER
+           START ACCOUNT-MASTER KEY IS GREATER THAN ACC-NUMBER
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF
+           END-START
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF FUNCTION TRIM(ACC-TYPE) = WS-CUR-TYPE
+                           MOVE ACC-NAME TO TB-NAME
+                           READ TB-FILE KEY IS TB-NAME
+                               INVALID KEY
+                                   MOVE 0 TO TB-DEBIT-TOTAL
+                                   MOVE 0 TO TB-CREDIT-TOTAL
+                           END-READ
+                           IF IS-DEBIT-NORMAL
+                               COMPUTE WS-NET-BAL =
+                                   TB-DEBIT-TOTAL - TB-CREDIT-TOTAL
+                           ELSE
+                               COMPUTE WS-NET-BAL =
+                                   TB-CREDIT-TOTAL - TB-DEBIT-TOTAL
+                           END-IF
+                           ADD WS-NET-BAL TO WS-SECTION-TOTAL
+                           DISPLAY "  " ACC-NAME " " WS-NET-BAL
+                       END-IF
+               END-READ
+           END-PERFORM.
