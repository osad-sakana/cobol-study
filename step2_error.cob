@@ -7,34 +7,155 @@
            SELECT JOURNAL-FILE ASSIGN TO "journals.csv"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
+           SELECT REJECT-FILE ASSIGN TO "journal_rejects.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RJFS.
+           SELECT REJECT-TEMP ASSIGN TO "journal_rejects.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RTFS.
+           SELECT ACCOUNT-MASTER ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NUMBER
+               ALTERNATE RECORD KEY IS ACC-NAME WITH DUPLICATES
+               FILE STATUS IS WS-AFS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKFS.
+           SELECT AUDIT-LOG ASSIGN TO "audit_log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALFS.
 
        DATA DIVISION.
        FILE SECTION.
        FD JOURNAL-FILE.
        01 JOURNAL-REC          PIC X(100).
 
+       FD REJECT-FILE.
+       01 REJECT-REC           PIC X(120).
+
+       FD REJECT-TEMP.
+       01 REJECT-TEMP-REC      PIC X(120).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 CKPT-LINE-NO             PIC 9(5).
+           05 CKPT-DEBIT-TOTAL         PIC S9(12)V99.
+           05 CKPT-CREDIT-TOTAL        PIC S9(12)V99.
+           05 CKPT-ERROR-COUNT         PIC 9(7).
+           05 CKPT-COLS-REJECT-COUNT   PIC 9(7).
+           05 CKPT-AMT-REJECT-COUNT    PIC 9(7).
+
+       FD ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-REC        PIC X(60).
+
        WORKING-STORAGE SECTION.
+       01 WS-AFS                PIC X(2).
+       01 WS-ALFS               PIC X(2).
+           COPY AUDITREC.
+       01 WS-TOTAL-LINES        PIC 9(5) VALUE 0.
+       01 WS-ERROR-COUNT        PIC 9(7) VALUE 0.
+       01 WS-COLS-REJECT-COUNT  PIC 9(7) VALUE 0.
+       01 WS-AMT-REJECT-COUNT   PIC 9(7) VALUE 0.
+       01 WS-REJECT-REC.
+           05 REJ-LINE-NO       PIC 9(5).
+           05 FILLER            PIC X VALUE ",".
+           05 REJ-REASON-CODE   PIC X(4).
+           05 FILLER            PIC X VALUE ",".
+           05 REJ-CONTENT       PIC X(100).
        01 WS-FS                PIC X(2).
+       01 WS-RJFS              PIC X(2).
+       01 WS-RTFS              PIC X(2).
        01 WS-EOF               PIC X VALUE "N".
        01 WS-LINE-NO           PIC 9(5) VALUE 0.
 
        01 WS-DATE              PIC X(10).
+       01 WS-DATE-PARTS REDEFINES WS-DATE.
+           05 WS-DATE-YYYY      PIC X(4).
+           05 WS-DATE-SEP1      PIC X.
+           05 WS-DATE-MM        PIC X(2).
+           05 WS-DATE-SEP2      PIC X.
+           05 WS-DATE-DD        PIC X(2).
+       01 WS-DATE-NUM.
+           05 WS-DATE-YYYY-N    PIC 9(4).
+           05 WS-DATE-MM-N      PIC 9(2).
+           05 WS-DATE-DD-N      PIC 9(2).
+       01 WS-DATE-OK            PIC X VALUE "Y".
+       01 WS-DAYS-IN-MONTH      PIC 9(2).
+       01 WS-LEAP-YEAR          PIC X VALUE "N".
+       01 WS-TODAY               PIC 9(8).
        01 WS-DEBIT             PIC X(20).
        01 WS-CREDIT            PIC X(20).
        01 WS-AMOUNT-STR        PIC X(20).
-       01 WS-AMOUNT            PIC 9(9) VALUE 0.
+       01 WS-AMOUNT            PIC S9(9)V99 VALUE 0.
+       01 WS-DEBIT-ACCTNO      PIC X(6).
+       01 WS-CREDIT-ACCTNO     PIC X(6).
 
-       01 WS-DEBIT-TOTAL       PIC 9(12) VALUE 0.
-       01 WS-CREDIT-TOTAL      PIC 9(12) VALUE 0.
+       01 WS-DEBIT-TOTAL       PIC S9(12)V99 VALUE 0.
+       01 WS-CREDIT-TOTAL      PIC S9(12)V99 VALUE 0.
 
        01 WS-FIELD-COUNT       PIC 9 VALUE 0.
        01 WS-NUMVAL-OK         PIC X VALUE "Y".
+       01 WS-LINE-REJECTED     PIC X VALUE "N".
+       01 WS-HDR-SEEN          PIC X VALUE "N".
+
+       01 WS-CKFS               PIC X(2).
+       01 WS-RESTART-LINE       PIC 9(5) VALUE 0.
+       01 WS-CHECKPOINT-EVERY   PIC 9(5) VALUE 1000.
+
+       01 WS-CTRL-TAG           PIC X(3).
+       01 WS-CTRL-COUNT-STR     PIC X(20).
+       01 WS-CTRL-TOTAL-STR     PIC X(20).
+       01 WS-HDR-COUNT          PIC 9(5) VALUE 0.
+       01 WS-HDR-TOTAL          PIC S9(12)V99 VALUE 0.
+       01 WS-TRL-COUNT          PIC 9(5) VALUE 0.
+       01 WS-TRL-TOTAL          PIC S9(12)V99 VALUE 0.
 
        PROCEDURE DIVISION.
            OPEN INPUT JOURNAL-FILE
            IF WS-FS NOT = "00"
                DISPLAY "FILE OPEN FAILED"
-               STOP RUN
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN INPUT ACCOUNT-MASTER
+           IF WS-AFS NOT = "00"
+               DISPLAY "FILE OPEN FAILED"
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKFS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-RESTART-LINE
+                   NOT AT END
+                       MOVE CKPT-LINE-NO      TO WS-RESTART-LINE
+                       MOVE CKPT-DEBIT-TOTAL  TO WS-DEBIT-TOTAL
+                       MOVE CKPT-CREDIT-TOTAL TO WS-CREDIT-TOTAL
+                       MOVE CKPT-ERROR-COUNT  TO WS-ERROR-COUNT
+                       MOVE CKPT-COLS-REJECT-COUNT
+                           TO WS-COLS-REJECT-COUNT
+                       MOVE CKPT-AMT-REJECT-COUNT
+                           TO WS-AMT-REJECT-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO WS-RESTART-LINE
+           END-IF
+
+           IF WS-RESTART-LINE > 0
+               PERFORM PRUNE-REJECT-FILE
+               OPEN EXTEND REJECT-FILE
+               IF WS-RJFS NOT = "00"
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-FILE
            END-IF
 
            PERFORM UNTIL WS-EOF = "Y"
@@ -42,7 +163,35 @@
                    AT END
                        MOVE "Y" TO WS-EOF
                    NOT AT END
+                     IF JOURNAL-REC(1:4) = "HDR,"
+                       MOVE "Y" TO WS-HDR-SEEN
+                       UNSTRING JOURNAL-REC DELIMITED BY ","
+                           INTO WS-CTRL-TAG
+                               WS-CTRL-COUNT-STR
+                               WS-CTRL-TOTAL-STR
+                       END-UNSTRING
+                       MOVE FUNCTION NUMVAL(WS-CTRL-COUNT-STR)
+                           TO WS-HDR-COUNT
+                       MOVE FUNCTION NUMVAL(WS-CTRL-TOTAL-STR)
+                           TO WS-HDR-TOTAL
+                     ELSE
+                     IF JOURNAL-REC(1:4) = "TRL,"
+                       UNSTRING JOURNAL-REC DELIMITED BY ","
+                           INTO WS-CTRL-TAG
+                               WS-CTRL-COUNT-STR
+                               WS-CTRL-TOTAL-STR
+                       END-UNSTRING
+                       MOVE FUNCTION NUMVAL(WS-CTRL-COUNT-STR)
+                           TO WS-TRL-COUNT
+                       MOVE FUNCTION NUMVAL(WS-CTRL-TOTAL-STR)
+                           TO WS-TRL-TOTAL
+                       MOVE "Y" TO WS-EOF
+                     ELSE
                        ADD 1 TO WS-LINE-NO
+                       IF WS-LINE-NO <= WS-RESTART-LINE
+                           CONTINUE
+                       ELSE
+                       MOVE "N" TO WS-LINE-REJECTED
                        MOVE 0 TO WS-FIELD-COUNT
 
                        UNSTRING JOURNAL-REC
@@ -51,16 +200,27 @@
                                WS-DEBIT
                                WS-CREDIT
                                WS-AMOUNT-STR
+                               WS-DEBIT-ACCTNO
+                               WS-CREDIT-ACCTNO
                            COUNT IN WS-FIELD-COUNT
                        END-UNSTRING
 
-                   IF WS-FIELD-COUNT < 4
+                   IF WS-FIELD-COUNT < 6
                        DISPLAY "ERROR: LINE " WS-LINE-NO
                        DISPLAY "CONTENT: " JOURNAL-REC
                        DISPLAY "NOT ENOUGH COLUMNS."
+                       PERFORM WRITE-REJECT-COLS
                    ELSE
+                       PERFORM CHECK-DATE
+                       IF NOT WS-DATE-OK = "Y"
+                           DISPLAY "ERROR: LINE " WS-LINE-NO
+                           DISPLAY "CONTENT: " JOURNAL-REC
+                           DISPLAY "THE DATE IS NOT VALID."
+                           PERFORM WRITE-REJECT-DATE
+                       END-IF
+
                        MOVE "Y" TO WS-NUMVAL-OK
-                       IF FUNCTION TRIM(WS-AMOUNT-STR) IS NUMERIC
+                       IF FUNCTION TEST-NUMVAL(WS-AMOUNT-STR) = 0
                            MOVE FUNCTION NUMVAL(WS-AMOUNT-STR)
                                TO WS-AMOUNT
 
@@ -71,13 +231,286 @@
                            DISPLAY "ERROR: LINE " WS-LINE-NO
                            DISPLAY "CONTENT: " JOURNAL-REC
                            DISPLAY "THE AMOUNT VALUE IS NOT A NUMBER."
+                           PERFORM WRITE-REJECT-AMT
+                       END-IF
+
+                       MOVE WS-DEBIT-ACCTNO TO ACC-NUMBER
+                       READ ACCOUNT-MASTER KEY IS ACC-NUMBER
+                           INVALID KEY
+                               DISPLAY "ERROR: LINE " WS-LINE-NO
+                               DISPLAY "CONTENT: " JOURNAL-REC
+                               DISPLAY "DEBIT ACCOUNT NOT ON MASTER."
+                               PERFORM WRITE-REJECT-DACC
+                           NOT INVALID KEY
+                               IF ACC-NAME NOT = WS-DEBIT
+                                   DISPLAY "ERROR: LINE " WS-LINE-NO
+                                   DISPLAY "CONTENT: " JOURNAL-REC
+                                   DISPLAY "DEBIT ACCOUNT NAME "
+                                       "DOES NOT MATCH MASTER."
+                                   PERFORM WRITE-REJECT-DNAM
+                               END-IF
+                       END-READ
+
+                       MOVE WS-CREDIT-ACCTNO TO ACC-NUMBER
+                       READ ACCOUNT-MASTER KEY IS ACC-NUMBER
+                           INVALID KEY
+                               DISPLAY "ERROR: LINE " WS-LINE-NO
+                               DISPLAY "CONTENT: " JOURNAL-REC
+                               DISPLAY "CREDIT ACCOUNT NOT ON MASTER."
+                               PERFORM WRITE-REJECT-CACC
+                           NOT INVALID KEY
+                               IF ACC-NAME NOT = WS-CREDIT
+                                   DISPLAY "ERROR: LINE " WS-LINE-NO
+                                   DISPLAY "CONTENT: " JOURNAL-REC
+                                   DISPLAY "CREDIT ACCOUNT NAME "
+                                       "DOES NOT MATCH MASTER."
+                                   PERFORM WRITE-REJECT-CNAM
+                               END-IF
+                       END-READ
+
+                       IF WS-DEBIT-ACCTNO = WS-CREDIT-ACCTNO
+                           DISPLAY "ERROR: LINE " WS-LINE-NO
+                           DISPLAY "CONTENT: " JOURNAL-REC
+                           DISPLAY "DEBIT AND CREDIT ACCOUNT ARE SAME."
+                           PERFORM WRITE-REJECT-SELF
                        END-IF
                    END-IF
+
+                       IF WS-LINE-REJECTED = "Y"
+                           ADD 1 TO WS-ERROR-COUNT
+                       END-IF
+
+                       IF FUNCTION MOD(WS-LINE-NO, WS-CHECKPOINT-EVERY)
+                           = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+                       END-IF
+                     END-IF
+                     END-IF
                END-READ
            END-PERFORM
 
+           IF WS-HDR-SEEN = "N"
+               DISPLAY "WARNING: NO HEADER RECORD FOUND"
+           END-IF
+
            DISPLAY "DEBIT TOTAL = " WS-DEBIT-TOTAL
            DISPLAY "CREDIT TOTAL = " WS-CREDIT-TOTAL
 
+           DISPLAY "TOTAL LINES READ = " WS-LINE-NO
+           DISPLAY "REJECTED FOR SHORT COLUMNS = " WS-COLS-REJECT-COUNT
+           DISPLAY "REJECTED FOR NON-NUMERIC AMOUNT = "
+               WS-AMT-REJECT-COUNT
+           DISPLAY "TOTAL LINES REJECTED = " WS-ERROR-COUNT
+
+           IF WS-LINE-NO NOT = WS-HDR-COUNT
+               DISPLAY "CONTROL MISMATCH: HEADER COUNT " WS-HDR-COUNT
+                   " ACTUAL LINES " WS-LINE-NO
+           END-IF
+           IF WS-DEBIT-TOTAL NOT = WS-HDR-TOTAL
+               DISPLAY "CONTROL MISMATCH: HEADER TOTAL " WS-HDR-TOTAL
+                   " ACTUAL TOTAL " WS-DEBIT-TOTAL
+           END-IF
+           IF WS-HDR-COUNT NOT = WS-TRL-COUNT
+               DISPLAY "CONTROL MISMATCH: HEADER/TRAILER COUNT DIFFER"
+           END-IF
+           IF WS-HDR-TOTAL NOT = WS-TRL-TOTAL
+               DISPLAY "CONTROL MISMATCH: HEADER/TRAILER TOTAL DIFFER"
+           END-IF
+
+           MOVE WS-LINE-NO TO WS-TOTAL-LINES
+           PERFORM WRITE-AUDIT-LOG
+
+           PERFORM RESET-CHECKPOINT
+
            CLOSE JOURNAL-FILE
-           STOP RUN.
+           CLOSE REJECT-FILE
+           CLOSE ACCOUNT-MASTER
+
+           IF WS-ERROR-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       WRITE-AUDIT-LOG.
+           MOVE "STEP2-ERROR" TO AUDIT-PROGRAM
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-TIMESTAMP
+           MOVE WS-TOTAL-LINES TO AUDIT-RECORDS-READ
+           MOVE WS-ERROR-COUNT TO AUDIT-ERROR-COUNT
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-ALFS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-REC
+           CLOSE AUDIT-LOG.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-LINE-NO          TO CKPT-LINE-NO
+           MOVE WS-DEBIT-TOTAL      TO CKPT-DEBIT-TOTAL
+           MOVE WS-CREDIT-TOTAL     TO CKPT-CREDIT-TOTAL
+           MOVE WS-ERROR-COUNT      TO CKPT-ERROR-COUNT
+           MOVE WS-COLS-REJECT-COUNT TO CKPT-COLS-REJECT-COUNT
+           MOVE WS-AMT-REJECT-COUNT  TO CKPT-AMT-REJECT-COUNT
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CKPT-LINE-NO
+           MOVE 0 TO CKPT-DEBIT-TOTAL
+           MOVE 0 TO CKPT-CREDIT-TOTAL
+           MOVE 0 TO CKPT-ERROR-COUNT
+           MOVE 0 TO CKPT-COLS-REJECT-COUNT
+           MOVE 0 TO CKPT-AMT-REJECT-COUNT
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       PRUNE-REJECT-FILE.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT REJECT-FILE
+           OPEN OUTPUT REJECT-TEMP
+           IF WS-RJFS = "00"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ REJECT-FILE INTO WS-REJECT-REC
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF REJ-LINE-NO <= WS-RESTART-LINE
+                               WRITE REJECT-TEMP-REC FROM WS-REJECT-REC
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REJECT-FILE
+           END-IF
+           CLOSE REJECT-TEMP
+           MOVE "N" TO WS-EOF
+
+           OPEN OUTPUT REJECT-FILE
+           OPEN INPUT REJECT-TEMP
+           PERFORM UNTIL WS-EOF = "Y"
+               READ REJECT-TEMP
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       WRITE REJECT-REC FROM REJECT-TEMP-REC
+               END-READ
+           END-PERFORM
+           CLOSE REJECT-FILE
+           CLOSE REJECT-TEMP.
+
+       WRITE-REJECT-COLS.
+           MOVE "Y" TO WS-LINE-REJECTED
+           ADD 1 TO WS-COLS-REJECT-COUNT
+           MOVE WS-LINE-NO   TO REJ-LINE-NO
+           MOVE "COLS"       TO REJ-REASON-CODE
+           MOVE JOURNAL-REC  TO REJ-CONTENT
+           WRITE REJECT-REC FROM WS-REJECT-REC.
+
+       WRITE-REJECT-AMT.
+           MOVE "Y" TO WS-LINE-REJECTED
+           ADD 1 TO WS-AMT-REJECT-COUNT
+           MOVE WS-LINE-NO   TO REJ-LINE-NO
+           MOVE "NNUM"       TO REJ-REASON-CODE
+           MOVE JOURNAL-REC  TO REJ-CONTENT
+           WRITE REJECT-REC FROM WS-REJECT-REC.
+
+       WRITE-REJECT-DACC.
+           MOVE "Y" TO WS-LINE-REJECTED
+           MOVE WS-LINE-NO   TO REJ-LINE-NO
+           MOVE "DACC"       TO REJ-REASON-CODE
+           MOVE JOURNAL-REC  TO REJ-CONTENT
+           WRITE REJECT-REC FROM WS-REJECT-REC.
+
+       WRITE-REJECT-CACC.
+           MOVE "Y" TO WS-LINE-REJECTED
+           MOVE WS-LINE-NO   TO REJ-LINE-NO
+           MOVE "CACC"       TO REJ-REASON-CODE
+           MOVE JOURNAL-REC  TO REJ-CONTENT
+           WRITE REJECT-REC FROM WS-REJECT-REC.
+
+       WRITE-REJECT-DNAM.
+           MOVE "Y" TO WS-LINE-REJECTED
+           MOVE WS-LINE-NO   TO REJ-LINE-NO
+           MOVE "DNAM"       TO REJ-REASON-CODE
+           MOVE JOURNAL-REC  TO REJ-CONTENT
+           WRITE REJECT-REC FROM WS-REJECT-REC.
+
+       WRITE-REJECT-CNAM.
+           MOVE "Y" TO WS-LINE-REJECTED
+           MOVE WS-LINE-NO   TO REJ-LINE-NO
+           MOVE "CNAM"       TO REJ-REASON-CODE
+           MOVE JOURNAL-REC  TO REJ-CONTENT
+           WRITE REJECT-REC FROM WS-REJECT-REC.
+
+       WRITE-REJECT-DATE.
+           MOVE "Y" TO WS-LINE-REJECTED
+           MOVE WS-LINE-NO   TO REJ-LINE-NO
+           MOVE "BDAT"       TO REJ-REASON-CODE
+           MOVE JOURNAL-REC  TO REJ-CONTENT
+           WRITE REJECT-REC FROM WS-REJECT-REC.
+
+       WRITE-REJECT-SELF.
+           MOVE "Y" TO WS-LINE-REJECTED
+           MOVE WS-LINE-NO   TO REJ-LINE-NO
+           MOVE "SELF"       TO REJ-REASON-CODE
+           MOVE JOURNAL-REC  TO REJ-CONTENT
+           WRITE REJECT-REC FROM WS-REJECT-REC.
+
+       CHECK-DATE.
+           MOVE "Y" TO WS-DATE-OK
+           IF WS-DATE-SEP1 NOT = "-" OR WS-DATE-SEP2 NOT = "-"
+               MOVE "N" TO WS-DATE-OK
+           END-IF
+           IF WS-DATE-OK = "Y" AND
+                   (FUNCTION TEST-NUMVAL(WS-DATE-YYYY) NOT = 0
+                    OR FUNCTION TEST-NUMVAL(WS-DATE-MM) NOT = 0
+                    OR FUNCTION TEST-NUMVAL(WS-DATE-DD) NOT = 0)
+               MOVE "N" TO WS-DATE-OK
+           END-IF
+
+           IF WS-DATE-OK = "Y"
+               MOVE WS-DATE-YYYY TO WS-DATE-YYYY-N
+               MOVE WS-DATE-MM   TO WS-DATE-MM-N
+               MOVE WS-DATE-DD   TO WS-DATE-DD-N
+
+               IF WS-DATE-MM-N < 1 OR WS-DATE-MM-N > 12
+                   MOVE "N" TO WS-DATE-OK
+               END-IF
+           END-IF
+
+           IF WS-DATE-OK = "Y"
+               MOVE "N" TO WS-LEAP-YEAR
+               IF FUNCTION MOD(WS-DATE-YYYY-N, 4) = 0 AND
+                   (FUNCTION MOD(WS-DATE-YYYY-N, 100) NOT = 0 OR
+                    FUNCTION MOD(WS-DATE-YYYY-N, 400) = 0)
+                   MOVE "Y" TO WS-LEAP-YEAR
+               END-IF
+
+               EVALUATE WS-DATE-MM-N
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-DAYS-IN-MONTH
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-DAYS-IN-MONTH
+                   WHEN 2
+                       IF WS-LEAP-YEAR = "Y"
+                           MOVE 29 TO WS-DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO WS-DAYS-IN-MONTH
+                       END-IF
+               END-EVALUATE
+
+               IF WS-DATE-DD-N < 1 OR WS-DATE-DD-N > WS-DAYS-IN-MONTH
+                   MOVE "N" TO WS-DATE-OK
+               END-IF
+           END-IF
+
+           IF WS-DATE-OK = "Y"
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+               IF WS-DATE-NUM > WS-TODAY
+                   MOVE "N" TO WS-DATE-OK
+               END-IF
+           END-IF.
