@@ -6,33 +6,112 @@
        FILE-CONTROL.
            SELECT JOURNAL-FILE ASSIGN TO "journals.csv"
                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GL-FILE ASSIGN TO "gl.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-GLFS.
+           SELECT PERIOD-BAL-FILE ASSIGN TO "period_balances.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-PBFS.
+           SELECT AUDIT-LOG ASSIGN TO "audit_log.csv"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ALFS.
+           SELECT ARCHIVE-FILE ASSIGN TO WS-ARCHIVE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ARFS.
 
        DATA DIVISION.
        FILE SECTION.
        FD JOURNAL-FILE.
        01 JOURNAL-REC                   PIC X(100).
 
+       FD GL-FILE.
+       01 GL-REC                        PIC X(80).
+
+       FD PERIOD-BAL-FILE.
+       01 PERIOD-BAL-REC.
+           05 PB-PERIOD                 PIC 9(6).
+           05 PB-DEBIT-TOTAL            PIC S9(12)V99.
+           05 PB-CREDIT-TOTAL           PIC S9(12)V99.
+
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-REC                 PIC X(60).
+
+       FD ARCHIVE-FILE.
+       01 ARCHIVE-REC                   PIC X(100).
+
        WORKING-STORAGE SECTION.
+       01 WS-ALFS                       PIC X(2).
+           COPY AUDITREC.
+       01 WS-ARFS                       PIC X(2).
+       01 WS-ARCHIVE-NAME               PIC X(30).
+       01 WS-ARCHIVE-DATE               PIC 9(8).
+       01 WS-ARCHIVE-EXISTS             PIC X VALUE "N".
+       01 WS-GLFS                       PIC X(2).
+       01 WS-GL-REC.
+           05 GL-DATE                   PIC X(10).
+           05 FILLER                    PIC X VALUE ",".
+           05 GL-DEBIT                  PIC X(20).
+           05 FILLER                    PIC X VALUE ",".
+           05 GL-CREDIT                 PIC X(20).
+           05 FILLER                    PIC X VALUE ",".
+           05 GL-AMOUNT                 PIC S9(9)V99
+                                           SIGN IS LEADING SEPARATE.
+           05 FILLER                    PIC X VALUE ",".
+           05 GL-DEBIT-ACCTNO           PIC X(6).
+           05 FILLER                    PIC X VALUE ",".
+           05 GL-CREDIT-ACCTNO          PIC X(6).
        01 WS-EOF                        PIC X VALUE "N".
+       01 WS-HDR-SEEN                    PIC X VALUE "N".
        01 WS-LINE-NO                    PIC 9(5) VALUE 0.
 
        01 WS-DATE                       PIC X(10).
        01 WS-DEBIT                      PIC X(20).
        01 WS-CREDIT                     PIC X(20).
        01 WS-AMOUNT-STR                 PIC X(20).
-       01 WS-AMOUNT                     PIC 9(9) VALUE 0.
+       01 WS-AMOUNT                     PIC S9(9)V99 VALUE 0.
+       01 WS-DEBIT-ACCTNO               PIC X(6).
+       01 WS-CREDIT-ACCTNO              PIC X(6).
 
-       01 WS-DEBIT-TOTAL                PIC 9(12) VALUE 0.
-       01 WS-CREDIT-TOTAL               PIC 9(12) VALUE 0.
+       01 WS-DEBIT-TOTAL                PIC S9(12)V99 VALUE 0.
+       01 WS-CREDIT-TOTAL               PIC S9(12)V99 VALUE 0.
+
+       01 WS-PBFS                       PIC X(2).
+       01 WS-CURRENT-PERIOD             PIC 9(6).
 
        PROCEDURE DIVISION.
            OPEN INPUT JOURNAL-FILE
+           OPEN EXTEND GL-FILE
+           IF WS-GLFS NOT = "00"
+               OPEN OUTPUT GL-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:6) TO WS-CURRENT-PERIOD
+
+           OPEN INPUT PERIOD-BAL-FILE
+           IF WS-PBFS = "00"
+               READ PERIOD-BAL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PB-PERIOD = WS-CURRENT-PERIOD
+                           MOVE PB-DEBIT-TOTAL  TO WS-DEBIT-TOTAL
+                           MOVE PB-CREDIT-TOTAL TO WS-CREDIT-TOTAL
+                       END-IF
+               END-READ
+               CLOSE PERIOD-BAL-FILE
+           END-IF
 
            PERFORM UNTIL WS-EOF = "Y"
                    READ JOURNAL-FILE
                            AT END
                                    MOVE "Y" TO WS-EOF
                            NOT AT END
+                             IF JOURNAL-REC(1:4) = "HDR,"
+                                   MOVE "Y" TO WS-HDR-SEEN
+                             ELSE
+                             IF JOURNAL-REC(1:4) = "TRL,"
+                                   MOVE "Y" TO WS-EOF
+                             ELSE
                                    ADD 1 TO WS-LINE-NO
                                    UNSTRING JOURNAL-REC
                                         DELIMITED BY ","
@@ -40,15 +119,33 @@
                                                 WS-DEBIT
                                                 WS-CREDIT
                                                 WS-AMOUNT-STR
+                                                WS-DEBIT-ACCTNO
+                                                WS-CREDIT-ACCTNO
                                    END-UNSTRING
 
                                    MOVE FUNCTION NUMVAL(WS-AMOUNT-STR)
                                    TO WS-AMOUNT
                                    ADD WS-AMOUNT TO WS-DEBIT-TOTAL
                                    ADD WS-AMOUNT TO WS-CREDIT-TOTAL
+
+                                   MOVE WS-DATE          TO GL-DATE
+                                   MOVE WS-DEBIT         TO GL-DEBIT
+                                   MOVE WS-CREDIT        TO GL-CREDIT
+                                   MOVE WS-AMOUNT        TO GL-AMOUNT
+                                   MOVE WS-DEBIT-ACCTNO  TO
+                                           GL-DEBIT-ACCTNO
+                                   MOVE WS-CREDIT-ACCTNO TO
+                                           GL-CREDIT-ACCTNO
+                                   WRITE GL-REC FROM WS-GL-REC
+                             END-IF
+                             END-IF
                    END-READ
            END-PERFORM
 
+           IF WS-HDR-SEEN = "N"
+               DISPLAY "WARNING: NO HEADER RECORD FOUND"
+           END-IF
+
            DISPLAY "DEBIT=" WS-DEBIT-TOTAL
            DISPLAY "CREDIT=" WS-CREDIT-TOTAL
 
@@ -58,7 +155,82 @@
                    DISPLAY "DC MISMATCH!"
            END-IF
 
+           OPEN OUTPUT PERIOD-BAL-FILE
+           MOVE WS-CURRENT-PERIOD TO PB-PERIOD
+           MOVE WS-DEBIT-TOTAL    TO PB-DEBIT-TOTAL
+           MOVE WS-CREDIT-TOTAL   TO PB-CREDIT-TOTAL
+           WRITE PERIOD-BAL-REC
+           CLOSE PERIOD-BAL-FILE
+
+           PERFORM WRITE-AUDIT-LOG
+
            CLOSE JOURNAL-FILE
-           STOP RUN.
+           CLOSE GL-FILE
+
+           IF WS-DEBIT-TOTAL = WS-CREDIT-TOTAL
+               PERFORM ARCHIVE-JOURNAL
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       ARCHIVE-JOURNAL.
+      *> Clears journals.csv once archived below. TRIAL-BAL and
+      *> FIN-STMT both read journals.csv directly for the period's
+      *> activity, so either must be run against the current period
+      *> before this step runs, not after.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ARCHIVE-DATE
+           STRING "JOURNAL-" WS-ARCHIVE-DATE ".CSV"
+                   DELIMITED BY SIZE INTO WS-ARCHIVE-NAME
+
+           MOVE "N" TO WS-ARCHIVE-EXISTS
+           OPEN INPUT ARCHIVE-FILE
+           IF WS-ARFS = "00"
+               READ ARCHIVE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO WS-ARCHIVE-EXISTS
+               END-READ
+               CLOSE ARCHIVE-FILE
+           END-IF
+
+           IF WS-ARCHIVE-EXISTS = "Y"
+               DISPLAY "ARCHIVE " WS-ARCHIVE-NAME
+                   " ALREADY EXISTS - SKIPPING RE-ARCHIVE"
+           ELSE
+               MOVE "N" TO WS-EOF
+               OPEN INPUT JOURNAL-FILE
+               OPEN OUTPUT ARCHIVE-FILE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ JOURNAL-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           WRITE ARCHIVE-REC FROM JOURNAL-REC
+                   END-READ
+               END-PERFORM
+               CLOSE JOURNAL-FILE
+               CLOSE ARCHIVE-FILE
+
+               OPEN OUTPUT JOURNAL-FILE
+               CLOSE JOURNAL-FILE
+           END-IF.
+
+       WRITE-AUDIT-LOG.
+           MOVE "STEP1-SUM" TO AUDIT-PROGRAM
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-TIMESTAMP
+           MOVE WS-LINE-NO TO AUDIT-RECORDS-READ
+           IF WS-DEBIT-TOTAL = WS-CREDIT-TOTAL
+               MOVE 0 TO AUDIT-ERROR-COUNT
+           ELSE
+               MOVE 1 TO AUDIT-ERROR-COUNT
+           END-IF
 
-       *> dylibファイルについて→dylibファイルは動的ライブラリであり、実行時にリンクされるライブラリです。
+           OPEN EXTEND AUDIT-LOG
+           IF WS-ALFS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-REC
+           CLOSE AUDIT-LOG.
