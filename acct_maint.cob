@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-MAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NUMBER
+               ALTERNATE RECORD KEY IS ACC-NAME WITH DUPLICATES
+               FILE STATUS IS WS-AFS.
+           SELECT ACCOUNT-CSV ASSIGN TO "accounts.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD ACCOUNT-CSV.
+       01 ACCOUNT-CSV-REC       PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AFS                PIC X(2).
+       01 WS-CFS                PIC X(2).
+       01 WS-CHOICE             PIC 9 VALUE 0.
+       01 WS-DONE                PIC X VALUE "N".
+       01 WS-CSV-EOF             PIC X VALUE "N".
+       01 WS-ACC-TYPE-OK        PIC X VALUE "N".
+           88 ACC-TYPE-IS-VALID    VALUE "Y".
+
+       PROCEDURE DIVISION.
+           OPEN I-O ACCOUNT-MASTER
+           IF WS-AFS NOT = "00"
+               DISPLAY "COULD NOT OPEN ACCOUNT MASTER"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-DONE = "Y"
+               DISPLAY "1. ADD ACCOUNT"
+               DISPLAY "2. CHANGE ACCOUNT"
+               DISPLAY "3. REMOVE ACCOUNT"
+               DISPLAY "4. EXIT"
+               DISPLAY "ENTER CHOICE: "
+               ACCEPT WS-CHOICE
+
+               EVALUATE WS-CHOICE
+                   WHEN 1
+                       PERFORM ADD-ACCOUNT
+                   WHEN 2
+                       PERFORM CHANGE-ACCOUNT
+                   WHEN 3
+                       PERFORM REMOVE-ACCOUNT
+                   WHEN 4
+                       MOVE "Y" TO WS-DONE
+                   WHEN OTHER
+                       DISPLAY "INVALID CHOICE"
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE ACCOUNT-MASTER
+           STOP RUN.
+
+       ADD-ACCOUNT.
+           DISPLAY "ACCOUNT NUMBER: "
+           ACCEPT ACC-NUMBER
+           DISPLAY "ACCOUNT NAME: "
+           ACCEPT ACC-NAME
+           DISPLAY "ACCOUNT TYPE (ASSET/LIABILITY/EQUITY/"
+           DISPLAY "REVENUE/EXPENSE): "
+           ACCEPT ACC-TYPE
+
+           PERFORM CHECK-ACC-TYPE
+           IF NOT ACC-TYPE-IS-VALID
+               DISPLAY "INVALID ACCOUNT TYPE, NOT ADDED."
+           ELSE
+               WRITE ACCOUNT-REC
+                   INVALID KEY
+                       DISPLAY "ACCOUNT NUMBER ALREADY EXISTS."
+                   NOT INVALID KEY
+                       DISPLAY "ACCOUNT ADDED."
+                       PERFORM REBUILD-ACCOUNT-CSV
+               END-WRITE
+           END-IF.
+
+       CHANGE-ACCOUNT.
+           DISPLAY "ACCOUNT NUMBER TO CHANGE: "
+           ACCEPT ACC-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   DISPLAY "ACCOUNT NOT FOUND."
+               NOT INVALID KEY
+                   DISPLAY "NEW ACCOUNT NAME: "
+                   ACCEPT ACC-NAME
+                   DISPLAY "NEW ACCOUNT TYPE: "
+                   ACCEPT ACC-TYPE
+                   PERFORM CHECK-ACC-TYPE
+                   IF NOT ACC-TYPE-IS-VALID
+                       DISPLAY "INVALID ACCOUNT TYPE, NOT CHANGED."
+                   ELSE
+                       REWRITE ACCOUNT-REC
+                       DISPLAY "ACCOUNT CHANGED."
+                       PERFORM REBUILD-ACCOUNT-CSV
+                   END-IF
+           END-READ.
+
+       REMOVE-ACCOUNT.
+           DISPLAY "ACCOUNT NUMBER TO REMOVE: "
+           ACCEPT ACC-NUMBER
+           DELETE ACCOUNT-MASTER RECORD
+               INVALID KEY
+                   DISPLAY "ACCOUNT NOT FOUND."
+               NOT INVALID KEY
+                   DISPLAY "ACCOUNT REMOVED."
+                   PERFORM REBUILD-ACCOUNT-CSV
+           END-DELETE.
+
+       REBUILD-ACCOUNT-CSV.
+           OPEN OUTPUT ACCOUNT-CSV
+           MOVE "N" TO WS-CSV-EOF
+
+           MOVE LOW-VALUES TO ACC-NUMBER
+           START ACCOUNT-MASTER KEY IS GREATER THAN ACC-NUMBER
+               INVALID KEY
+                   MOVE "Y" TO WS-CSV-EOF
+           END-START
+
+           PERFORM UNTIL WS-CSV-EOF = "Y"
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-CSV-EOF
+                   NOT AT END
+                       STRING FUNCTION TRIM(ACC-NUMBER) ","
+                               FUNCTION TRIM(ACC-NAME) ","
+                               FUNCTION TRIM(ACC-TYPE)
+                           DELIMITED BY SIZE INTO ACCOUNT-CSV-REC
+                       WRITE ACCOUNT-CSV-REC
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-CSV.
+
+       CHECK-ACC-TYPE.
+           MOVE "N" TO WS-ACC-TYPE-OK
+           EVALUATE FUNCTION TRIM(ACC-TYPE)
+               WHEN "ASSET"
+               WHEN "LIABILITY"
+               WHEN "EQUITY"
+               WHEN "REVENUE"
+               WHEN "EXPENSE"
+                   MOVE "Y" TO WS-ACC-TYPE-OK
+           END-EVALUATE.
