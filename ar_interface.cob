@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AR-INTERFACE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AR-FEED ASSIGN TO "ar_feed.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARFS.
+           SELECT JOURNAL-OUT ASSIGN TO "journals.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JFS.
+           SELECT ACCOUNT-MASTER ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NUMBER
+               ALTERNATE RECORD KEY IS ACC-NAME WITH DUPLICATES
+               FILE STATUS IS WS-AFS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AR-FEED.
+       01 AR-FEED-REC              PIC X(80).
+
+       FD JOURNAL-OUT.
+       01 JOURNAL-OUT-REC          PIC X(100).
+
+       FD ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ARFS                  PIC X(2).
+       01 WS-JFS                   PIC X(2).
+       01 WS-AFS                   PIC X(2).
+       01 WS-EOF                   PIC X VALUE "N".
+
+       01 WS-INVOICE-NO            PIC X(10).
+       01 WS-CUSTOMER              PIC X(20).
+       01 WS-INV-AMOUNT-STR        PIC X(20).
+       01 WS-DUE-DATE              PIC X(10).
+
+       01 WS-AR-ACCTNO             PIC X(6).
+       01 WS-REV-ACCTNO            PIC X(6).
+
+       01 WS-JOURNAL-LINE.
+           05 JL-DATE               PIC X(10).
+           05 FILLER                PIC X VALUE ",".
+           05 JL-DEBIT               PIC X(20).
+           05 FILLER                PIC X VALUE ",".
+           05 JL-CREDIT              PIC X(20).
+           05 FILLER                PIC X VALUE ",".
+           05 JL-AMOUNT              PIC X(20).
+           05 FILLER                PIC X VALUE ",".
+           05 JL-DEBIT-ACCTNO        PIC X(6).
+           05 FILLER                PIC X VALUE ",".
+           05 JL-CREDIT-ACCTNO       PIC X(6).
+
+       01 WS-CTRL-LINE.
+           05 CTRL-TAG              PIC X(3).
+           05 FILLER                PIC X VALUE ",".
+           05 CTRL-COUNT            PIC 9(5).
+           05 FILLER                PIC X VALUE ",".
+           05 CTRL-TOTAL            PIC -(10)9.99.
+
+       01 WS-ROW-COUNT              PIC 9(5) VALUE 0.
+       01 WS-CONTROL-TOTAL          PIC S9(11)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT ACCOUNT-MASTER
+           IF WS-AFS NOT = "00"
+               DISPLAY "COULD NOT OPEN ACCOUNT MASTER"
+               STOP RUN
+           END-IF
+
+           MOVE "ACCOUNTS RECEIVABLE" TO ACC-NAME
+           READ ACCOUNT-MASTER KEY IS ACC-NAME
+               INVALID KEY
+                   DISPLAY "ACCOUNTS RECEIVABLE ACCOUNT NOT FOUND"
+                   MOVE SPACES TO WS-AR-ACCTNO
+               NOT INVALID KEY
+                   MOVE ACC-NUMBER TO WS-AR-ACCTNO
+           END-READ
+
+           MOVE "REVENUE" TO ACC-NAME
+           READ ACCOUNT-MASTER KEY IS ACC-NAME
+               INVALID KEY
+                   DISPLAY "REVENUE ACCOUNT NOT FOUND"
+                   MOVE SPACES TO WS-REV-ACCTNO
+               NOT INVALID KEY
+                   MOVE ACC-NUMBER TO WS-REV-ACCTNO
+           END-READ
+
+           CLOSE ACCOUNT-MASTER
+
+           OPEN INPUT AR-FEED
+           IF WS-ARFS NOT = "00"
+               DISPLAY "COULD NOT OPEN AR FEED"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ AR-FEED
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       UNSTRING AR-FEED-REC
+                           DELIMITED BY ","
+                           INTO WS-INVOICE-NO
+                               WS-CUSTOMER
+                               WS-INV-AMOUNT-STR
+                               WS-DUE-DATE
+                       END-UNSTRING
+                       ADD 1 TO WS-ROW-COUNT
+                       ADD FUNCTION NUMVAL(WS-INV-AMOUNT-STR)
+                           TO WS-CONTROL-TOTAL
+               END-READ
+           END-PERFORM
+           CLOSE AR-FEED
+
+           OPEN OUTPUT JOURNAL-OUT
+           IF WS-JFS NOT = "00"
+               DISPLAY "COULD NOT OPEN JOURNAL FILE FOR OUTPUT"
+               STOP RUN
+           END-IF
+
+           MOVE "HDR" TO CTRL-TAG
+           MOVE WS-ROW-COUNT TO CTRL-COUNT
+           MOVE WS-CONTROL-TOTAL TO CTRL-TOTAL
+           WRITE JOURNAL-OUT-REC FROM WS-CTRL-LINE
+
+           MOVE "N" TO WS-EOF
+           OPEN INPUT AR-FEED
+           PERFORM UNTIL WS-EOF = "Y"
+               READ AR-FEED
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       UNSTRING AR-FEED-REC
+                           DELIMITED BY ","
+                           INTO WS-INVOICE-NO
+                               WS-CUSTOMER
+                               WS-INV-AMOUNT-STR
+                               WS-DUE-DATE
+                       END-UNSTRING
+
+                       MOVE WS-DUE-DATE            TO JL-DATE
+                       MOVE "ACCOUNTS RECEIVABLE"  TO JL-DEBIT
+                       MOVE "REVENUE"              TO JL-CREDIT
+                       MOVE WS-INV-AMOUNT-STR      TO JL-AMOUNT
+                       MOVE WS-AR-ACCTNO           TO JL-DEBIT-ACCTNO
+                       MOVE WS-REV-ACCTNO          TO JL-CREDIT-ACCTNO
+
+                       WRITE JOURNAL-OUT-REC FROM WS-JOURNAL-LINE
+               END-READ
+           END-PERFORM
+           CLOSE AR-FEED
+
+           MOVE "TRL" TO CTRL-TAG
+           WRITE JOURNAL-OUT-REC FROM WS-CTRL-LINE
+
+           CLOSE JOURNAL-OUT
+           STOP RUN.
