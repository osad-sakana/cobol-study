@@ -4,57 +4,249 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ACCOUNT-FILE ASSIGN TO "accounts.csv"
+           SELECT ACCOUNT-CSV ASSIGN TO "accounts.csv"
                ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFS.
+           SELECT ACCOUNT-MASTER ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NUMBER
+               ALTERNATE RECORD KEY IS ACC-NAME WITH DUPLICATES
                FILE STATUS IS WS-AFS.
+           SELECT AUDIT-LOG ASSIGN TO "audit_log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALFS.
+           SELECT SORT-WORK ASSIGN TO "sortwk1".
 
        DATA DIVISION.
        FILE SECTION.
-       FD ACCOUNT-FILE.
-       01 ACCOUNT-REC          PIC X(50).
+       FD ACCOUNT-CSV.
+       01 ACCOUNT-REC-IN       PIC X(50).
+
+       FD ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-REC        PIC X(60).
+
+       SD SORT-WORK.
+       01 SORT-REC.
+           05 SORT-ACC-TYPE     PIC X(10).
+           05 SORT-ACC-NAME     PIC X(20).
+           05 SORT-ACC-NUMBER   PIC X(6).
 
        WORKING-STORAGE SECTION.
+       01 WS-CFS               PIC X(2).
        01 WS-AFS               PIC X(2).
+       01 WS-ALFS              PIC X(2).
+           COPY AUDITREC.
+       01 WS-ERROR-COUNT       PIC 9(7) VALUE 0.
        01 WS-EOF               PIC X VALUE "N".
        01 WS-ACC-COUNT         PIC 9(4) VALUE 0.
+       01 WS-LOAD-LINE-NO      PIC 9(5) VALUE 0.
 
+       01 WS-ACC-NUMBER        PIC X(6).
        01 WS-ACC-NAME          PIC X(20).
        01 WS-ACC-TYPE          PIC X(10).
+       01 WS-ACC-TYPE-OK       PIC X VALUE "N".
+           88 ACC-TYPE-IS-VALID   VALUE "Y".
 
-       01 ACCOUNTS.
-           05 ACC-ENTRY OCCURS 100 TIMES.
-               10 ACC-NAME     PIC X(20).
-               10 ACC-TYPE     PIC X(10).
-
-       01 IDX                  PIC 9(4) VALUE 0.
        01 FOUND                PIC X VALUE "N".
+       01 WS-SORT-EOF          PIC X VALUE "N".
+
+       01 WS-TYPE-COUNT        PIC 9(2) VALUE 0.
+       01 WS-TYPE-TABLE.
+           05 WS-TYPE-ENTRY OCCURS 5 TIMES
+                   INDEXED BY TYPE-IDX.
+               10 WS-TYPE-NAME     PIC X(10).
+               10 WS-TYPE-ACC-COUNT PIC 9(4) VALUE 0.
 
        PROCEDURE DIVISION.
-           OPEN INPUT ACCOUNT-FILE
+           OPEN OUTPUT ACCOUNT-MASTER
+           CLOSE ACCOUNT-MASTER
+           OPEN I-O ACCOUNT-MASTER
            IF WS-AFS NOT = "00"
                DISPLAY "FILE OPEN FAILED"
-               STOP RUN
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN INPUT ACCOUNT-CSV
+           IF WS-CFS NOT = "00"
+               DISPLAY "FILE OPEN FAILED"
+               MOVE 8 TO RETURN-CODE
+               GOBACK
            END-IF
 
            PERFORM UNTIL WS-EOF = "Y"
-               READ ACCOUNT-FILE
+               READ ACCOUNT-CSV
                    AT END
                        MOVE "Y" TO WS-EOF
                    NOT AT END
-                       ADD 1 TO WS-ACC-COUNT
-                       UNSTRING ACCOUNT-REC
+                       ADD 1 TO WS-LOAD-LINE-NO
+                       UNSTRING ACCOUNT-REC-IN
                            DELIMITED BY ","
-                           INTO WS-ACC-NAME
+                           INTO WS-ACC-NUMBER
+                               WS-ACC-NAME
                                WS-ACC-TYPE
                        END-UNSTRING
 
-                       MOVE WS-ACC-NAME TO ACC-NAME(WS-ACC-COUNT)
-                       MOVE WS-ACC-TYPE TO ACC-TYPE(WS-ACC-COUNT)
+                       PERFORM CHECK-ACC-TYPE
+                       IF NOT ACC-TYPE-IS-VALID
+                           ADD 1 TO WS-ERROR-COUNT
+                           DISPLAY "BAD ACCT TYPE LINE "
+                               WS-LOAD-LINE-NO " " WS-ACC-TYPE
+                               " - ACCOUNT NOT LOADED"
+                       ELSE
+                           MOVE "N" TO FOUND
+                           MOVE WS-ACC-NAME TO ACC-NAME
+                           READ ACCOUNT-MASTER KEY IS ACC-NAME
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   MOVE "Y" TO FOUND
+                                   ADD 1 TO WS-ERROR-COUNT
+                                   DISPLAY "DUP ACCT NAME LINE "
+                                       WS-LOAD-LINE-NO " " WS-ACC-NAME
+                           END-READ
+
+                           MOVE WS-ACC-NUMBER TO ACC-NUMBER
+                           MOVE WS-ACC-NAME   TO ACC-NAME
+                           MOVE WS-ACC-TYPE   TO ACC-TYPE
+
+                           IF FOUND = "Y"
+                               CONTINUE
+                           ELSE
+                               WRITE ACCOUNT-REC
+                                   INVALID KEY
+                                       ADD 1 TO WS-ERROR-COUNT
+                                       DISPLAY "DUP ACCT NUMBER LINE "
+                                           WS-LOAD-LINE-NO " "
+                                           WS-ACC-NUMBER
+                                   NOT INVALID KEY
+                                       ADD 1 TO WS-ACC-COUNT
+                               END-WRITE
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
+           CLOSE ACCOUNT-CSV
 
            DISPLAY "NUMBER OF ACCOUNTS: " WS-ACC-COUNT
-           DISPLAY "NAME OF TOP: " ACC-NAME(1) " " ACC-TYPE(1)
 
-           CLOSE ACCOUNT-FILE
-           STOP RUN.
+           SORT SORT-WORK
+               ON ASCENDING KEY SORT-ACC-TYPE SORT-ACC-NAME
+               INPUT PROCEDURE IS BUILD-SORT-INPUT
+               OUTPUT PROCEDURE IS PRINT-SORTED-ACCOUNTS
+
+           PERFORM SUMMARIZE-BY-TYPE
+           PERFORM WRITE-AUDIT-LOG
+
+           CLOSE ACCOUNT-MASTER
+
+           IF WS-ERROR-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       WRITE-AUDIT-LOG.
+           MOVE "STEP3-ACCOUNTS" TO AUDIT-PROGRAM
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-TIMESTAMP
+           MOVE WS-LOAD-LINE-NO TO AUDIT-RECORDS-READ
+           MOVE WS-ERROR-COUNT TO AUDIT-ERROR-COUNT
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-ALFS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-REC
+           CLOSE AUDIT-LOG.
+
+       SUMMARIZE-BY-TYPE.
+           MOVE 0 TO WS-TYPE-COUNT
+           MOVE "N" TO WS-EOF
+
+           MOVE LOW-VALUES TO ACC-NUMBER
+           START ACCOUNT-MASTER KEY IS GREATER THAN ACC-NUMBER
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF
+           END-START
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM TALLY-ACC-TYPE
+               END-READ
+           END-PERFORM
+
+           DISPLAY "ACCOUNTS BY TYPE"
+           PERFORM VARYING TYPE-IDX FROM 1 BY 1
+                   UNTIL TYPE-IDX > WS-TYPE-COUNT
+               DISPLAY "  " WS-TYPE-NAME (TYPE-IDX) ": "
+                   WS-TYPE-ACC-COUNT (TYPE-IDX)
+           END-PERFORM.
+
+       TALLY-ACC-TYPE.
+           MOVE "N" TO FOUND
+           PERFORM VARYING TYPE-IDX FROM 1 BY 1
+                   UNTIL TYPE-IDX > WS-TYPE-COUNT
+               IF WS-TYPE-NAME (TYPE-IDX) = ACC-TYPE
+                   ADD 1 TO WS-TYPE-ACC-COUNT (TYPE-IDX)
+                   MOVE "Y" TO FOUND
+               END-IF
+           END-PERFORM
+
+           IF FOUND = "N" AND WS-TYPE-COUNT < 5
+               ADD 1 TO WS-TYPE-COUNT
+               MOVE ACC-TYPE TO WS-TYPE-NAME (WS-TYPE-COUNT)
+               MOVE 1 TO WS-TYPE-ACC-COUNT (WS-TYPE-COUNT)
+           END-IF.
+
+       BUILD-SORT-INPUT.
+           MOVE "N" TO WS-EOF
+
+           MOVE LOW-VALUES TO ACC-NUMBER
+           START ACCOUNT-MASTER KEY IS GREATER THAN ACC-NUMBER
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF
+           END-START
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE ACC-TYPE   TO SORT-ACC-TYPE
+                       MOVE ACC-NAME   TO SORT-ACC-NAME
+                       MOVE ACC-NUMBER TO SORT-ACC-NUMBER
+                       RELEASE SORT-REC
+               END-READ
+           END-PERFORM.
+
+       PRINT-SORTED-ACCOUNTS.
+           MOVE "N" TO WS-SORT-EOF
+           DISPLAY "ACCOUNTS (SORTED BY TYPE, NAME)"
+           PERFORM UNTIL WS-SORT-EOF = "Y"
+               RETURN SORT-WORK
+                   AT END
+                       MOVE "Y" TO WS-SORT-EOF
+                   NOT AT END
+                       DISPLAY "  " SORT-ACC-NUMBER " "
+                           SORT-ACC-NAME " " SORT-ACC-TYPE
+               END-RETURN
+           END-PERFORM.
+
+       CHECK-ACC-TYPE.
+           MOVE "N" TO WS-ACC-TYPE-OK
+           EVALUATE FUNCTION TRIM(WS-ACC-TYPE)
+               WHEN "ASSET"
+               WHEN "LIABILITY"
+               WHEN "EQUITY"
+               WHEN "REVENUE"
+               WHEN "EXPENSE"
+                   MOVE "Y" TO WS-ACC-TYPE-OK
+           END-EVALUATE.
